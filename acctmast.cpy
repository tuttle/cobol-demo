@@ -0,0 +1,5 @@
+*> Shared record layout for the ACCTMAST account master file, used by
+*> SeqWrite (balance lookup/update) and AcctMaint (account setup).
+    05 AcctNumber       PIC 9(5).
+    05 AcctName         PIC X(20).
+    05 AcctBalance      PIC 9(7)V99.
