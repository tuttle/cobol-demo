@@ -0,0 +1,83 @@
+*> Reads transactions.dat for a given posting date and writes a
+*> fixed-format debit/credit line pair per transaction to gl-extract.dat,
+*> so end-of-day transfers can be fed upstream without retyping totals
+*> from the SeqRead report.
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. GlExtract.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL TransFile ASSIGN TO "transactions.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS TransId
+                ALTERNATE RECORD KEY IS FromAccount WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ToAccount WITH DUPLICATES
+                FILE STATUS IS TransFileStatus.
+            SELECT OutFile ASSIGN TO "gl-extract.dat"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD TransFile.
+        01 TransactionDetails.
+            COPY "trandet.cpy".
+
+        FD OutFile.
+        01 GlExtractRecord.
+            COPY "glextract.cpy".
+
+    WORKING-STORAGE SECTION.
+        01 TransFileStatus  PIC XX.
+            88 TransFileOk       VALUE "00".
+        01 Eof              PIC X  VALUE "N".
+        01 PostingDate      PIC 9(8).
+        01 AmountValue      PIC 9999V99.
+        01 SelectedCount    PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+    DISPLAY "Posting date (YYYYMMDD) > " WITH NO ADVANCING.
+    ACCEPT PostingDate.
+
+    *> TransFile is OPTIONAL -- on a system where SeqWrite has never
+    *> run yet, transactions.dat won't exist; OPEN INPUT succeeds
+    *> anyway and the READ below hits AT END immediately, so the
+    *> extract comes out empty instead of the run aborting.
+    OPEN INPUT TransFile.
+    OPEN OUTPUT OutFile.
+
+    PERFORM UNTIL Eof = "Y"
+        READ TransFile
+            AT END
+                MOVE "Y" TO Eof
+            NOT AT END
+                IF EntryDate = PostingDate
+                    PERFORM WriteGlLines
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE TransFile.
+    CLOSE OutFile.
+
+    DISPLAY "GL extract complete. Transactions extracted >>> " SelectedCount.
+    STOP RUN.
+
+WriteGlLines.
+    MOVE Amount TO AmountValue.
+
+    MOVE FromAccount  TO GlAccount.
+    MOVE "D"           TO GlDrCrInd.
+    MOVE AmountValue    TO GlAmount.
+    MOVE PostingDate    TO GlPostingDate.
+    MOVE TransId        TO GlTransId.
+    WRITE GlExtractRecord.
+
+    MOVE ToAccount    TO GlAccount.
+    MOVE "C"           TO GlDrCrInd.
+    MOVE AmountValue    TO GlAmount.
+    MOVE PostingDate    TO GlPostingDate.
+    MOVE TransId        TO GlTransId.
+    WRITE GlExtractRecord.
+
+    ADD 1 TO SelectedCount.
