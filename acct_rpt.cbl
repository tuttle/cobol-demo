@@ -0,0 +1,136 @@
+*> Reads transactions.dat and prints, per account number, the total
+*> amount sent (as FromAccount), received (as ToAccount) and the net
+*> position, sorted by account number.
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. AcctRpt.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL InFile ASSIGN TO "transactions.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS TransId
+                ALTERNATE RECORD KEY IS FromAccount WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ToAccount WITH DUPLICATES
+                FILE STATUS IS InFileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD InFile.
+        01 TransactionDetails.
+            COPY "trandet.cpy".
+
+    WORKING-STORAGE SECTION.
+        01 InFileStatus         PIC XX.
+            88 InFileOk         VALUE "00".
+
+        01 Eof                  PIC X      VALUE "N".
+        01 Idx                  PIC 9(4).
+        01 SwapIdx               PIC 9(4).
+        01 FoundIdx             PIC 9(4).
+
+        01 AccountCount         PIC 9(4)   VALUE 0.
+
+        01 AccountTable.
+            05 AccountEntry OCCURS 1000 TIMES.
+                10 TableAccount PIC 9(5).
+                10 TableDebits  PIC 9(7)V99 VALUE 0.
+                10 TableCredits PIC 9(7)V99 VALUE 0.
+
+        01 NetPosition          PIC S9(7)V99.
+        01 LookupAccount        PIC 9(5).
+        01 AmountValue          PIC 9999V99.
+        01 HoldEntry.
+            05 HoldAccount PIC 9(5).
+            05 HoldDebits  PIC 9(7)V99.
+            05 HoldCredits PIC 9(7)V99.
+
+PROCEDURE DIVISION.
+    *> InFile is OPTIONAL -- on a system where SeqWrite has never run
+    *> yet, transactions.dat won't exist; OPEN INPUT succeeds anyway
+    *> and the READ below hits AT END immediately, so the report comes
+    *> out empty instead of the run aborting.
+    OPEN INPUT InFile.
+
+    PERFORM UNTIL Eof = "Y"
+        READ InFile
+            AT END
+                MOVE "Y" TO Eof
+            NOT AT END
+                IF DetRecType = "D"
+                    PERFORM PostFromAccount
+                    PERFORM PostToAccount
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE InFile.
+
+    PERFORM SortAccountTable.
+
+    DISPLAY "Account    Debits      Credits       Net".
+    DISPLAY "-------  ----------  ----------  ----------".
+
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > AccountCount
+        COMPUTE NetPosition =
+            TableCredits (Idx) - TableDebits (Idx)
+        DISPLAY TableAccount (Idx) SPACE
+            TableDebits (Idx) SPACE SPACE
+            TableCredits (Idx) SPACE SPACE
+            NetPosition
+    END-PERFORM
+
+    DISPLAY " ".
+    DISPLAY "End of report. Number of accounts >>> " AccountCount.
+
+    STOP RUN.
+
+PostFromAccount.
+    MOVE FromAccount TO LookupAccount.
+    MOVE Amount TO AmountValue.
+    PERFORM FindOrAddAccount.
+    ADD AmountValue TO TableDebits (FoundIdx).
+
+PostToAccount.
+    MOVE ToAccount TO LookupAccount.
+    MOVE Amount TO AmountValue.
+    PERFORM FindOrAddAccount.
+    ADD AmountValue TO TableCredits (FoundIdx).
+
+FindOrAddAccount.
+    *> looks up LookupAccount in the table, growing the table when
+    *> the account hasn't been seen before; result is left in FoundIdx
+    MOVE 0 TO FoundIdx.
+    PERFORM VARYING Idx FROM 1 BY 1
+            UNTIL Idx > AccountCount OR FoundIdx NOT = 0
+        IF TableAccount (Idx) = LookupAccount
+            MOVE Idx TO FoundIdx
+        END-IF
+    END-PERFORM
+
+    IF FoundIdx = 0
+        IF AccountCount >= 1000
+            DISPLAY "*** ERROR: more than 1000 distinct accounts active -- "
+                "report table is full, aborting."
+            STOP RUN
+        END-IF
+        ADD 1 TO AccountCount
+        MOVE LookupAccount TO TableAccount (AccountCount)
+        MOVE 0 TO TableDebits (AccountCount)
+        MOVE 0 TO TableCredits (AccountCount)
+        MOVE AccountCount TO FoundIdx
+    END-IF.
+
+SortAccountTable.
+    *> simple ascending bubble sort on account number -- the table is
+    *> small (one entry per distinct account seen in a day's activity)
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx >= AccountCount
+        PERFORM VARYING SwapIdx FROM 1 BY 1
+                UNTIL SwapIdx > AccountCount - Idx
+            IF TableAccount (SwapIdx) > TableAccount (SwapIdx + 1)
+                MOVE AccountEntry (SwapIdx)     TO HoldEntry
+                MOVE AccountEntry (SwapIdx + 1) TO AccountEntry (SwapIdx)
+                MOVE HoldEntry                  TO AccountEntry (SwapIdx + 1)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
