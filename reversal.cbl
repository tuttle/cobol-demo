@@ -0,0 +1,224 @@
+*> Posts an offsetting reversal for a previously posted transaction,
+*> rather than editing or deleting the original record, so a bad entry
+*> can be corrected without touching the append-only ledger history.
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. Reversal.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TransFile ASSIGN TO "transactions.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS TransId
+                ALTERNATE RECORD KEY IS FromAccount WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ToAccount WITH DUPLICATES
+                FILE STATUS IS TransFileStatus.
+            SELECT AcctMaster ASSIGN TO "acctmast.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS AcctNumber
+                FILE STATUS IS AcctMasterStatus.
+            SELECT OPTIONAL TransSeqFile ASSIGN TO "transeq.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS TransSeqStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD TransFile.
+        01 TransactionDetails.
+            COPY "trandet.cpy".
+
+        FD AcctMaster.
+        01 AcctMasterRecord.
+            COPY "acctmast.cpy".
+
+        FD TransSeqFile.
+        01 TransSeqRecord.
+            05 TransSeqValue PIC 9(9).
+
+    WORKING-STORAGE SECTION.
+        01 ShouldContinue   PIC X   VALUE "C".
+            88 Done         VALUES "Q" "q".
+        01 ValidEntry       PIC X   VALUE "N".
+            88 EntryIsValid VALUE "Y".
+
+        01 TransFileStatus  PIC XX.
+            88 TransFileOk          VALUE "00".
+            88 TransFileKeyNotFound VALUE "23".
+            88 TransFileNotFound    VALUE "35".
+
+        01 AcctMasterStatus PIC XX.
+            88 AcctMasterOk       VALUE "00".
+            88 AcctMasterNotFound VALUE "23".
+
+        01 TransSeqStatus   PIC XX.
+            88 TransSeqOk       VALUE "00".
+            88 TransSeqNotFound VALUE "35".
+
+        01 LastTransId      PIC 9(9) VALUE 0.
+        01 AmountValue      PIC 9999V99.
+        01 FromBalance      PIC 9(7)V99.
+
+        01 OrigTransId      PIC 9(9).
+        01 OrigFromAccount  PIC 9(5).
+        01 OrigToAccount    PIC 9(5).
+        01 OrigAmount       PIC 9999.99.
+
+PROCEDURE DIVISION.
+    PERFORM ObtainLastTransId.
+    OPEN I-O TransFile.
+    IF TransFileNotFound
+        OPEN OUTPUT TransFile
+        CLOSE TransFile
+        OPEN I-O TransFile
+    END-IF.
+    OPEN I-O AcctMaster.
+    IF AcctMasterNotFound
+        *> acctmast.dat/transactions.dat may not exist yet if nothing has
+        *> been posted or set up -- OPEN OUTPUT creates the file, but
+        *> OUTPUT mode won't allow the READ/REWRITE lookups and updates
+        *> later in this run, so close it and reopen I-O once it exists.
+        OPEN OUTPUT AcctMaster
+        CLOSE AcctMaster
+        OPEN I-O AcctMaster
+    END-IF.
+    DISPLAY "Enter transaction ID to reverse, use Q command to quit.".
+    PERFORM ReverseTransaction UNTIL Done.
+    CLOSE TransFile.
+    CLOSE AcctMaster.
+    PERFORM SaveLastTransId.
+    STOP RUN.
+
+ObtainLastTransId.
+    *> transeq.dat holds the highest transaction ID issued so far --
+    *> shared with SeqWrite so IDs stay unique and increasing
+    MOVE 0 TO LastTransId.
+    OPEN INPUT TransSeqFile.
+    IF TransSeqOk
+        READ TransSeqFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE TransSeqValue TO LastTransId
+        END-READ
+    END-IF.
+    CLOSE TransSeqFile.
+
+SaveLastTransId.
+    MOVE LastTransId TO TransSeqValue.
+    OPEN OUTPUT TransSeqFile.
+    WRITE TransSeqRecord.
+    CLOSE TransSeqFile.
+
+ReverseTransaction.
+    DISPLAY "Trans ID > " WITH NO ADVANCING
+    ACCEPT OrigTransId
+    MOVE OrigTransId TO TransId
+    READ TransFile
+        INVALID KEY
+            CONTINUE
+    END-READ
+
+    IF NOT TransFileOk
+        DISPLAY "Transaction " OrigTransId " not found."
+    ELSE
+        IF RefTransId NOT = 0
+            DISPLAY "Transaction " OrigTransId
+                " is itself a reversal -- cannot reverse a reversal."
+        ELSE
+            MOVE FromAccount TO OrigFromAccount
+            MOVE ToAccount   TO OrigToAccount
+            MOVE Amount      TO OrigAmount
+            MOVE Amount      TO AmountValue
+
+            DISPLAY "Operator > " WITH NO ADVANCING
+            ACCEPT OperatorId
+
+            *> the reversal moves the amount back from the original
+            *> receiver to the original sender
+            MOVE "N" TO ValidEntry
+            MOVE OrigToAccount   TO FromAccount
+            MOVE OrigFromAccount TO ToAccount
+            PERFORM CheckFromAccount
+
+            IF NOT EntryIsValid
+                DISPLAY "Unable to reverse transaction " OrigTransId
+                    " -- account validation failed."
+            ELSE
+                ADD 1 TO LastTransId
+                MOVE LastTransId TO TransId
+                MOVE OrigAmount  TO Amount
+                MOVE OrigTransId TO RefTransId
+                MOVE "D" TO DetRecType
+                ACCEPT EntryDate FROM DATE YYYYMMDD
+                ACCEPT EntryTime FROM TIME
+
+                WRITE TransactionDetails
+                    INVALID KEY
+                        DISPLAY "Duplicate transaction ID -- "
+                            "reversal not written."
+                END-WRITE
+                IF TransFileOk
+                    PERFORM UpdateBalances
+                    PERFORM SaveLastTransId
+                    DISPLAY "Transaction " OrigTransId
+                        " reversed as new transaction " TransId "."
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+
+    DISPLAY "Enter to reverse another transaction, 'Q' to quit > ".
+    ACCEPT ShouldContinue.
+
+CheckFromAccount.
+    MOVE FromAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    IF AcctMasterNotFound
+        DISPLAY "From account " FromAccount " does not exist."
+    ELSE
+        MOVE AcctBalance TO FromBalance
+        IF FromBalance < AmountValue
+            DISPLAY "From account " FromAccount " has insufficient funds."
+        ELSE
+            PERFORM CheckToAccount
+        END-IF
+    END-IF.
+
+CheckToAccount.
+    MOVE ToAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    IF AcctMasterNotFound
+        DISPLAY "To account " ToAccount " does not exist."
+    ELSE
+        MOVE "Y" TO ValidEntry
+    END-IF.
+
+UpdateBalances.
+    MOVE FromAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    COMPUTE AcctBalance = AcctBalance - AmountValue.
+    REWRITE AcctMasterRecord
+        INVALID KEY
+            CONTINUE
+    END-REWRITE.
+
+    MOVE ToAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    COMPUTE AcctBalance = AcctBalance + AmountValue.
+    REWRITE AcctMasterRecord
+        INVALID KEY
+            CONTINUE
+    END-REWRITE.
