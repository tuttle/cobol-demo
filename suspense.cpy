@@ -0,0 +1,12 @@
+*> Shared suspense record layout for suspense.dat, used by SeqWrite to
+*> divert entries that fail field-format validation and by RejectRpt
+*> to list them.
+    05 SuspRawFrom      PIC X(8).
+    05 SuspRawTo        PIC X(8).
+    05 SuspRawAmount    PIC X(8).
+    05 SuspReasonCode   PIC X(2).
+    05 SuspReasonText   PIC X(40).
+    05 SuspEntryDate    PIC 9(8).
+    05 SuspEntryTime    PIC 9(6).
+    05 SuspOperatorId   PIC X(8).
+    05 SuspSource       PIC X(8).
