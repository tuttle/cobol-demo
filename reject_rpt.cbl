@@ -0,0 +1,48 @@
+*> Lists every entry SeqWrite diverted to suspense.dat because it
+*> failed field-format validation, so a supervisor can chase down and
+*> re-key the bad input instead of it silently vanishing.
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. RejectRpt.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL InFile ASSIGN TO "suspense.dat"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD InFile.
+        01 SuspenseRecord.
+            COPY "suspense.cpy".
+
+    WORKING-STORAGE SECTION.
+        01 Eof     PIC X      VALUE "N".
+        01 Counter PIC 9(6)   VALUE 0.
+
+PROCEDURE DIVISION.
+    OPEN INPUT InFile.
+
+    DISPLAY "Reason  Source    From      To        Amount    Entered".
+    DISPLAY "------  --------  --------  --------  --------  ----------------".
+
+    PERFORM UNTIL Eof = "Y"
+        READ InFile
+            AT END
+                MOVE "Y" TO Eof
+            NOT AT END
+                PERFORM DisplaySuspenseRecord
+        END-READ
+    END-PERFORM
+
+    CLOSE InFile.
+
+    DISPLAY " ".
+    DISPLAY "End of reject report. Number of suspense entries >>> " Counter.
+
+    STOP RUN.
+
+DisplaySuspenseRecord.
+    DISPLAY SuspReasonCode "  " SuspSource "  " SuspRawFrom "  "
+        SuspRawTo "  " SuspRawAmount "  " SuspEntryDate " " SuspEntryTime.
+    DISPLAY "  " SuspReasonText " (operator " SuspOperatorId ")".
+    ADD 1 TO Counter.
