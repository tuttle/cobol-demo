@@ -1,40 +1,157 @@
-*> Reads and displays all the transactions previously saved by seq_write.cbl.
+*> Reads and displays all the transactions previously saved by seq_write.cbl,
+*> along with the batch header/trailer control records written alongside them.
 IDENTIFICATION DIVISION.
     PROGRAM-ID. SeqRead.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-            SELECT InFile ASSIGN TO "transactions.dat"
+            SELECT OPTIONAL BatchCtlFile ASSIGN TO "batchctl.dat"
                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TransFile ASSIGN TO "transactions.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS TransId
+                ALTERNATE RECORD KEY IS FromAccount WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ToAccount WITH DUPLICATES
+                FILE STATUS IS TransFileStatus.
 
 DATA DIVISION.
     FILE SECTION.
-        FD InFile.
+        FD BatchCtlFile.
+        01 BatchHeaderRecord.
+            05 HdrRecType   PIC X.
+            05 HdrBatchDate PIC 9(8).
+            05 HdrBatchSeq  PIC 9(6).
+        01 BatchTrailerRecord.
+            05 TrlRecType       PIC X.
+            05 TrlRecordCount   PIC 9(6).
+            05 TrlControlTotal  PIC 9(9)V99.
+
+        FD TransFile.
         01 TransactionDetails.
-            05 FromAccount  PIC 9(5).
-            05 ToAccount    PIC 9(5).
-            05 Amount       PIC 9999.99.
+            COPY "trandet.cpy".
 
     WORKING-STORAGE SECTION.
+        01 CtlEof PIC X VALUE "N".
         01 Eof PIC X VALUE "N".
         01 Counter PIC 999999 VALUE 0.
 
+        01 TransFileStatus  PIC XX.
+            88 TransFileOk       VALUE "00".
+
+        01 AmountValue      PIC 9999V99.
+        01 ControlTotal     PIC 9(9)V99 VALUE 0.
+        01 HeaderSeen       PIC X VALUE "N".
+        01 TrailerSeen      PIC X VALUE "N".
+
+        *> batchctl.dat is never rotated -- it accumulates a header/
+        *> trailer pair from every SeqWrite run ever executed -- so the
+        *> cross-check has to sum every trailer read, not just keep
+        *> the last one, to compare against the grand total of every
+        *> detail record that has ever been posted to transactions.dat.
+        01 TrailerCountSum  PIC 9(9) VALUE 0.
+        01 TrailerTotalSum  PIC 9(9)V99 VALUE 0.
+
+        *> reversal.cbl posts its offsetting "D" records straight to
+        *> transactions.dat without a batch header/trailer of its own
+        *> (it's a standalone correction action, not a batch run), so
+        *> reversal detail records must be tracked and excluded from
+        *> the batchctl.dat cross-check rather than counted against it.
+        01 ReversalCount    PIC 9(6) VALUE 0.
+        01 ReversalTotal    PIC 9(9)V99 VALUE 0.
+        01 BatchDetailCount PIC 9(9) VALUE 0.
+        01 BatchDetailTotal PIC 9(9)V99 VALUE 0.
+
 
 PROCEDURE DIVISION.
-    OPEN INPUT InFile.
+    OPEN INPUT BatchCtlFile.
+
+    PERFORM UNTIL CtlEof = "Y"
+        READ BatchCtlFile
+            AT END
+                MOVE "Y" TO CtlEof
+            NOT AT END
+                EVALUATE HdrRecType
+                    WHEN "H"
+                        PERFORM DisplayHeader
+                    WHEN "T"
+                        PERFORM DisplayTrailer
+                    WHEN OTHER
+                        DISPLAY "Unrecognized record type on batchctl.dat"
+                END-EVALUATE
+    END-PERFORM
+
+    CLOSE BatchCtlFile.
+
+    OPEN INPUT TransFile.
 
     PERFORM UNTIL Eof = "Y"
-        READ InFile
+        READ TransFile NEXT RECORD
             AT END
                 MOVE "Y" TO Eof
             NOT AT END
-                DISPLAY "From   >>> " FromAccount
-                DISPLAY "To     >>> " ToAccount
-                DISPLAY "Amount >>> " Amount
-                DISPLAY " "
-                ADD 1 TO Counter
+                PERFORM DisplayDetail
     END-PERFORM
 
-    DISPLAY "End of file. Number of records >>> " Counter
+    DISPLAY "End of file. Number of records >>> " Counter.
+
+    IF HeaderSeen = "N"
+        DISPLAY "*** WARNING: no batch header record found -- file may be incomplete."
+    END-IF
+
+    IF ReversalCount NOT = 0
+        DISPLAY "Reversal postings (excluded from batch cross-check) >>> "
+            ReversalCount " records, " ReversalTotal " total."
+        DISPLAY " "
+    END-IF
+
+    IF TrailerSeen = "N"
+        DISPLAY "*** WARNING: no batch trailer record found -- file may be truncated."
+    ELSE
+        IF TrailerCountSum NOT = BatchDetailCount
+            DISPLAY "*** WARNING: sum of trailer record counts " TrailerCountSum
+                " does not match " BatchDetailCount " batch-posted detail records read."
+        END-IF
+        IF TrailerTotalSum NOT = BatchDetailTotal
+            DISPLAY "*** WARNING: sum of trailer control totals " TrailerTotalSum
+                " does not match accumulated total " BatchDetailTotal "."
+        END-IF
+    END-IF
+
+    CLOSE TransFile.
+    STOP RUN.
+
+DisplayHeader.
+    MOVE "Y" TO HeaderSeen.
+    DISPLAY "Batch header >>> Date " HdrBatchDate " Sequence " HdrBatchSeq.
+    DISPLAY " ".
+
+DisplayDetail.
+    DISPLAY "Trans ID >>> " TransId.
+    DISPLAY "Entered  >>> " EntryDate " " EntryTime
+        " by operator " OperatorId.
+    DISPLAY "From     >>> " FromAccount.
+    DISPLAY "To       >>> " ToAccount.
+    DISPLAY "Amount   >>> " Amount.
+    IF RefTransId NOT = 0
+        DISPLAY "Reversal of Trans ID >>> " RefTransId
+    END-IF.
+    DISPLAY " ".
+    MOVE Amount TO AmountValue.
+    ADD AmountValue TO ControlTotal.
+    ADD 1 TO Counter.
+    IF RefTransId NOT = 0
+        ADD AmountValue TO ReversalTotal
+        ADD 1 TO ReversalCount
+    ELSE
+        ADD AmountValue TO BatchDetailTotal
+        ADD 1 TO BatchDetailCount
+    END-IF.
 
-    CLOSE InFile.
+DisplayTrailer.
+    MOVE "Y" TO TrailerSeen.
+    ADD TrlRecordCount  TO TrailerCountSum.
+    ADD TrlControlTotal TO TrailerTotalSum.
+    DISPLAY "Batch trailer >>> Record count " TrlRecordCount
+        " Control total " TrlControlTotal.
+    DISPLAY " ".
