@@ -0,0 +1,78 @@
+*> Adds or updates accounts in the ACCTMAST account master file, so
+*> SeqWrite has accounts to validate transactions against.
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. AcctMaint.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AcctMaster ASSIGN TO "acctmast.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS AcctNumber
+                FILE STATUS IS AcctMasterStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD AcctMaster.
+        01 AcctMasterRecord.
+            COPY "acctmast.cpy".
+
+    WORKING-STORAGE SECTION.
+        01 ShouldContinue   PIC X   VALUE "C".
+            88 Done         VALUES "Q" "q".
+
+        01 AcctMasterStatus PIC XX.
+            88 AcctMasterOk       VALUE "00".
+            88 AcctMasterNotFound VALUE "23".
+
+        01 NewAcctNumber    PIC 9(5).
+        01 NewAcctName      PIC X(20).
+        01 NewAcctBalance   PIC 9(7)V99.
+
+PROCEDURE DIVISION.
+    OPEN I-O AcctMaster.
+    IF AcctMasterNotFound
+        *> acctmast.dat doesn't exist yet -- this is the program that
+        *> sets up the master file, so create it here rather than
+        *> requiring some other program to have run first.
+        OPEN OUTPUT AcctMaster
+        CLOSE AcctMaster
+        OPEN I-O AcctMaster
+    END-IF.
+    DISPLAY "Enter account, use Q command to quit.".
+    PERFORM AddOrUpdateAccount UNTIL Done.
+    CLOSE AcctMaster.
+    STOP RUN.
+
+AddOrUpdateAccount.
+    DISPLAY "Account number > " WITH NO ADVANCING
+    ACCEPT NewAcctNumber
+    DISPLAY "Account name   > " WITH NO ADVANCING
+    ACCEPT NewAcctName
+    DISPLAY "Balance        > " WITH NO ADVANCING
+    ACCEPT NewAcctBalance
+
+    MOVE NewAcctNumber TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ
+
+    MOVE NewAcctNumber  TO AcctNumber
+    MOVE NewAcctName    TO AcctName
+    MOVE NewAcctBalance TO AcctBalance
+
+    IF AcctMasterNotFound
+        WRITE AcctMasterRecord
+            INVALID KEY
+                DISPLAY "Unable to add account " AcctNumber
+        END-WRITE
+    ELSE
+        REWRITE AcctMasterRecord
+            INVALID KEY
+                DISPLAY "Unable to update account " AcctNumber
+        END-REWRITE
+    END-IF
+
+    DISPLAY "Enter to add/update another account, 'Q' to quit > ".
+    ACCEPT ShouldContinue.
