@@ -5,36 +5,534 @@ IDENTIFICATION DIVISION.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-            SELECT OPTIONAL OutFile ASSIGN TO "transactions.dat"
+            SELECT OPTIONAL BatchCtlFile ASSIGN TO "batchctl.dat"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TransFile ASSIGN TO "transactions.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS TransId
+                ALTERNATE RECORD KEY IS FromAccount WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ToAccount WITH DUPLICATES
+                FILE STATUS IS TransFileStatus.
+            SELECT AcctMaster ASSIGN TO "acctmast.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS AcctNumber
+                FILE STATUS IS AcctMasterStatus.
+            SELECT OPTIONAL BatchSeqFile ASSIGN TO "batchseq.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS BatchSeqStatus.
+            SELECT OPTIONAL TransSeqFile ASSIGN TO "transeq.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS TransSeqStatus.
+            SELECT OPTIONAL BatchInputFile ASSIGN TO "batch-input.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS BatchInputStatus.
+            SELECT OPTIONAL BatchCkptFile ASSIGN TO "batch-input.ckp"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS BatchCkptStatus.
+            SELECT OPTIONAL SuspenseFile ASSIGN TO "suspense.dat"
                 ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
     FILE SECTION.
-        FD OutFile.
+        FD BatchCtlFile.
+        01 BatchHeaderRecord.
+            05 HdrRecType   PIC X       VALUE "H".
+            05 HdrBatchDate PIC 9(8).
+            05 HdrBatchSeq  PIC 9(6).
+        01 BatchTrailerRecord.
+            05 TrlRecType       PIC X       VALUE "T".
+            05 TrlRecordCount   PIC 9(6).
+            05 TrlControlTotal  PIC 9(9)V99.
+
+        FD TransFile.
         01 TransactionDetails.
-            05 FromAccount  PIC 9(5).
-            05 ToAccount    PIC 9(5).
-            05 Amount       PIC 9999.99.
+            COPY "trandet.cpy".
+
+        FD BatchSeqFile.
+        01 BatchSeqRecord.
+            05 BatchSeqValue PIC 9(6).
+
+        FD TransSeqFile.
+        01 TransSeqRecord.
+            05 TransSeqValue PIC 9(9).
+
+        FD BatchInputFile.
+        01 BatchInputRecord.
+            05 BiFromAccount PIC X(5).
+            05 BiToAccount   PIC X(5).
+            05 BiAmount      PIC X(7).
+
+        FD BatchCkptFile.
+        01 BatchCkptRecord.
+            05 BatchCkptCount PIC 9(6).
+
+        FD SuspenseFile.
+        01 SuspenseRecord.
+            COPY "suspense.cpy".
+
+        FD AcctMaster.
+        01 AcctMasterRecord.
+            COPY "acctmast.cpy".
 
     WORKING-STORAGE SECTION.
         01 ShouldContinue   PIC X   VALUE "C".
             88 Done         VALUES "Q" "q".
+        01 ValidEntry       PIC X   VALUE "N".
+            88 EntryIsValid VALUE "Y".
+
+        01 AcctMasterStatus PIC XX.
+            88 AcctMasterOk       VALUE "00".
+            88 AcctMasterNotFound VALUE "23".
+
+        01 TransFileStatus  PIC XX.
+            88 TransFileOk       VALUE "00".
+            88 TransFileNotFound VALUE "35".
+
+        01 AmountValue      PIC 9999V99.
+        01 FromBalance      PIC 9(7)V99.
+
+        01 BatchSeqStatus   PIC XX.
+            88 BatchSeqOk       VALUE "00".
+            88 BatchSeqNotFound VALUE "35".
+
+        01 BatchSeqNumber   PIC 9(6) VALUE 0.
+        01 TodaysDate       PIC 9(8).
+        01 DetailCount      PIC 9(6) VALUE 0.
+        01 ControlTotal     PIC 9(9)V99 VALUE 0.
+
+        01 TransSeqStatus   PIC XX.
+            88 TransSeqOk       VALUE "00".
+            88 TransSeqNotFound VALUE "35".
+
+        01 LastTransId      PIC 9(9) VALUE 0.
+
+        01 BatchInputStatus PIC XX.
+            88 BatchInputOk VALUE "00".
+        01 BatchCkptStatus  PIC XX.
+            88 BatchCkptOk  VALUE "00".
+
+        01 BatchMode        PIC X VALUE "N".
+            88 IsBatchMode  VALUE "Y".
+        01 CommandLineArg   PIC X(20).
+        01 BatchEof         PIC X VALUE "N".
+        01 RecordsToSkip    PIC 9(6) VALUE 0.
+        01 RecordsProcessed PIC 9(6) VALUE 0.
+        01 SkipCount        PIC 9(6).
+
+        01 RawFromAccount   PIC X(8).
+        01 RawToAccount     PIC X(8).
+        01 RawAmount        PIC X(8).
+
+        01 FormatStatus     PIC X   VALUE "N".
+            88 FormatIsValid VALUE "Y".
+
+        01 SuspPendingFrom    PIC X(8).
+        01 SuspPendingTo      PIC X(8).
+        01 SuspPendingAmount  PIC X(8).
+        01 SuspPendingCode    PIC X(2).
+        01 SuspPendingText    PIC X(40).
+        01 SuspPendingSource  PIC X(8).
+
+        01 AcctTrailBlanks    PIC 9(2).
+        01 AcctSigLen         PIC 9(2).
 
 PROCEDURE DIVISION.
-    OPEN EXTEND OutFile.
-    DISPLAY "Enter transaction, use Q command to quit.".
-    PERFORM SaveTransaction UNTIL Done.
-    CLOSE OutFile.
+    PERFORM ObtainBatchSeqNumber.
+    PERFORM ObtainLastTransId.
+    PERFORM DetermineRunMode.
+    ACCEPT TodaysDate FROM DATE YYYYMMDD.
+
+    OPEN EXTEND BatchCtlFile.
+    OPEN I-O TransFile.
+    IF TransFileNotFound
+        OPEN OUTPUT TransFile
+    END-IF.
+    OPEN I-O AcctMaster.
+    IF AcctMasterNotFound
+        *> acctmast.dat doesn't exist yet -- OPEN OUTPUT creates it, but
+        *> OUTPUT mode won't allow the READ/REWRITE balance lookups and
+        *> updates later in this run, so close it and reopen I-O once
+        *> the file exists.
+        OPEN OUTPUT AcctMaster
+        CLOSE AcctMaster
+        OPEN I-O AcctMaster
+    END-IF.
+    OPEN EXTEND SuspenseFile.
+
+    MOVE "H"           TO HdrRecType.
+    MOVE TodaysDate    TO HdrBatchDate.
+    MOVE BatchSeqNumber TO HdrBatchSeq.
+    WRITE BatchHeaderRecord.
+
+    IF IsBatchMode
+        PERFORM ProcessBatchInput
+    ELSE
+        DISPLAY "Enter transaction, use Q command to quit."
+        PERFORM SaveTransaction UNTIL Done
+    END-IF.
+
+    MOVE "T"           TO TrlRecType.
+    MOVE DetailCount   TO TrlRecordCount.
+    MOVE ControlTotal  TO TrlControlTotal.
+    WRITE BatchTrailerRecord.
+
+    CLOSE BatchCtlFile.
+    CLOSE TransFile.
+    CLOSE AcctMaster.
+    CLOSE SuspenseFile.
+    PERFORM SaveLastTransId.
     STOP RUN.
 
+DetermineRunMode.
+    *> batch mode is triggered either by a -BATCH command-line switch
+    *> or simply by the presence of batch-input.dat
+    MOVE "N" TO BatchMode.
+    ACCEPT CommandLineArg FROM COMMAND-LINE.
+    IF CommandLineArg = "-BATCH" OR CommandLineArg = "-B"
+        MOVE "Y" TO BatchMode
+    ELSE
+        OPEN INPUT BatchInputFile
+        IF BatchInputOk
+            MOVE "Y" TO BatchMode
+            CLOSE BatchInputFile
+        END-IF
+    END-IF.
+
+ObtainBatchSeqNumber.
+    *> batchseq.dat holds the sequence number of the last batch run,
+    *> so each session's header gets a number one higher than the last
+    MOVE 0 TO BatchSeqNumber.
+    OPEN INPUT BatchSeqFile.
+    IF BatchSeqOk
+        READ BatchSeqFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE BatchSeqValue TO BatchSeqNumber
+        END-READ
+    END-IF.
+    CLOSE BatchSeqFile.
+
+    ADD 1 TO BatchSeqNumber.
+    MOVE BatchSeqNumber TO BatchSeqValue.
+    OPEN OUTPUT BatchSeqFile.
+    WRITE BatchSeqRecord.
+    CLOSE BatchSeqFile.
+
+ObtainLastTransId.
+    *> transeq.dat holds the highest transaction ID issued so far, so
+    *> IDs stay unique and increasing across every SeqWrite session
+    MOVE 0 TO LastTransId.
+    OPEN INPUT TransSeqFile.
+    IF TransSeqOk
+        READ TransSeqFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE TransSeqValue TO LastTransId
+        END-READ
+    END-IF.
+    CLOSE TransSeqFile.
+
+SaveLastTransId.
+    MOVE LastTransId TO TransSeqValue.
+    OPEN OUTPUT TransSeqFile.
+    WRITE TransSeqRecord.
+    CLOSE TransSeqFile.
+
+ProcessBatchInput.
+    OPEN INPUT BatchInputFile.
+    IF NOT BatchInputOk
+        DISPLAY "Batch input file not found -- nothing to process."
+    ELSE
+        PERFORM ObtainCheckpoint
+        MOVE RecordsToSkip TO RecordsProcessed
+        PERFORM VARYING SkipCount FROM 1 BY 1
+                UNTIL SkipCount > RecordsToSkip OR BatchEof = "Y"
+            READ BatchInputFile
+                AT END
+                    MOVE "Y" TO BatchEof
+            END-READ
+        END-PERFORM
+
+        PERFORM UNTIL BatchEof = "Y"
+            READ BatchInputFile
+                AT END
+                    MOVE "Y" TO BatchEof
+                NOT AT END
+                    ADD 1 TO RecordsProcessed
+                    PERFORM PostBatchRecord
+                    PERFORM SaveCheckpoint
+            END-READ
+        END-PERFORM
+
+        CLOSE BatchInputFile
+        MOVE 0 TO RecordsProcessed
+        PERFORM SaveCheckpoint
+    END-IF.
+
+PostBatchRecord.
+    MOVE "BATCH" TO OperatorId
+    PERFORM ValidateBatchFormat
+    IF NOT FormatIsValid
+        MOVE BiFromAccount TO SuspPendingFrom
+        MOVE BiToAccount   TO SuspPendingTo
+        MOVE BiAmount      TO SuspPendingAmount
+        MOVE "BATCH"       TO SuspPendingSource
+        PERFORM LogSuspenseRecord
+        DISPLAY "Batch record " RecordsProcessed " rejected -- "
+            SuspPendingText "."
+    ELSE
+        MOVE Amount  TO AmountValue
+        MOVE "N"     TO ValidEntry
+
+        IF FromAccount = ToAccount
+            DISPLAY "Batch record " RecordsProcessed " rejected -- "
+                "from and to account must differ."
+        ELSE
+            IF Amount = 0
+                DISPLAY "Batch record " RecordsProcessed " rejected -- "
+                    "amount must be greater than zero."
+            ELSE
+                PERFORM CheckFromAccount
+                IF NOT EntryIsValid
+                    DISPLAY "Batch record " RecordsProcessed " rejected -- "
+                        "failed account validation."
+                END-IF
+            END-IF
+        END-IF
+
+        IF EntryIsValid
+            ADD 1 TO LastTransId
+            MOVE LastTransId TO TransId
+            MOVE 0 TO RefTransId
+            MOVE "D" TO DetRecType
+            ACCEPT EntryDate FROM DATE YYYYMMDD
+            ACCEPT EntryTime FROM TIME
+
+            WRITE TransactionDetails
+                INVALID KEY
+                    DISPLAY "Batch record " RecordsProcessed " rejected -- "
+                        "duplicate transaction ID."
+            END-WRITE
+            IF TransFileOk
+                PERFORM UpdateBalances
+                ADD 1 TO DetailCount
+                ADD AmountValue TO ControlTotal
+                PERFORM SaveLastTransId
+            END-IF
+        END-IF
+    END-IF.
+
+ValidateBatchFormat.
+    MOVE "Y" TO FormatStatus.
+    IF BiFromAccount IS NOT NUMERIC
+        MOVE "N" TO FormatStatus
+        MOVE "01" TO SuspPendingCode
+        MOVE "INVALID FROM ACCOUNT FORMAT" TO SuspPendingText
+    ELSE
+        IF BiToAccount IS NOT NUMERIC
+            MOVE "N" TO FormatStatus
+            MOVE "02" TO SuspPendingCode
+            MOVE "INVALID TO ACCOUNT FORMAT" TO SuspPendingText
+        ELSE
+            IF BiAmount (1:4) IS NOT NUMERIC
+                    OR BiAmount (5:1) NOT = "."
+                    OR BiAmount (6:2) IS NOT NUMERIC
+                MOVE "N" TO FormatStatus
+                MOVE "03" TO SuspPendingCode
+                MOVE "INVALID AMOUNT FORMAT" TO SuspPendingText
+            END-IF
+        END-IF
+    END-IF.
+
+    IF FormatIsValid
+        MOVE BiFromAccount TO FromAccount
+        MOVE BiToAccount   TO ToAccount
+        MOVE BiAmount      TO Amount
+    END-IF.
+
+ObtainCheckpoint.
+    *> batch-input.ckp holds the count of batch-input.dat records
+    *> already posted, so a rerun after a crash resumes instead of
+    *> reposting transactions from the top
+    MOVE 0 TO RecordsToSkip.
+    OPEN INPUT BatchCkptFile.
+    IF BatchCkptOk
+        READ BatchCkptFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE BatchCkptCount TO RecordsToSkip
+        END-READ
+    END-IF.
+    CLOSE BatchCkptFile.
+
+SaveCheckpoint.
+    MOVE RecordsProcessed TO BatchCkptCount.
+    OPEN OUTPUT BatchCkptFile.
+    WRITE BatchCkptRecord.
+    CLOSE BatchCkptFile.
+
 SaveTransaction.
-    DISPLAY "From   > " WITH NO ADVANCING.
-    ACCEPT FromAccount.
-    DISPLAY "To     > " WITH NO ADVANCING.
-    accept ToAccount.
-    DISPLAY "Amount > " WITH NO ADVANCING.
-    ACCEPT Amount.
-
-    WRITE TransactionDetails.
+    MOVE "N" TO ValidEntry.
+    PERFORM UNTIL EntryIsValid
+        DISPLAY "From     > " WITH NO ADVANCING
+        ACCEPT RawFromAccount
+        DISPLAY "To       > " WITH NO ADVANCING
+        ACCEPT RawToAccount
+        DISPLAY "Amount   > " WITH NO ADVANCING
+        ACCEPT RawAmount
+        DISPLAY "Operator > " WITH NO ADVANCING
+        ACCEPT OperatorId
+
+        PERFORM ValidateFormat
+        IF NOT FormatIsValid
+            MOVE RawFromAccount TO SuspPendingFrom
+            MOVE RawToAccount   TO SuspPendingTo
+            MOVE RawAmount      TO SuspPendingAmount
+            MOVE "INTERACTIVE"  TO SuspPendingSource
+            PERFORM LogSuspenseRecord
+            DISPLAY SuspPendingText " -- please re-enter."
+        ELSE
+            MOVE Amount TO AmountValue
+            IF FromAccount = ToAccount
+                DISPLAY "From and To account must differ -- please re-enter."
+            ELSE
+                IF Amount = 0
+                    DISPLAY "Amount must be greater than zero -- please re-enter."
+                ELSE
+                    PERFORM CheckFromAccount
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    ADD 1 TO LastTransId.
+    MOVE LastTransId TO TransId.
+    MOVE 0 TO RefTransId.
+    MOVE "D" TO DetRecType.
+    ACCEPT EntryDate FROM DATE YYYYMMDD.
+    ACCEPT EntryTime FROM TIME.
+
+    WRITE TransactionDetails
+        INVALID KEY
+            DISPLAY "Duplicate transaction ID -- record not written."
+    END-WRITE.
+    IF TransFileOk
+        PERFORM UpdateBalances
+        ADD 1 TO DetailCount
+        ADD AmountValue TO ControlTotal
+        PERFORM SaveLastTransId
+    END-IF.
     DISPLAY "Enter to add new record, 'Q' to quit > ".
     ACCEPT ShouldContinue.
+
+ValidateFormat.
+    *> ACCEPT into an alphanumeric field left-justifies and pads with
+    *> trailing spaces, so an account typed shorter than 5 digits (the
+    *> normal case) can't be format-checked against a fixed 1:5
+    *> window -- count the trailing spaces first to find how many
+    *> significant characters were actually typed.
+    MOVE "Y" TO FormatStatus.
+
+    MOVE 0 TO AcctTrailBlanks.
+    INSPECT RawFromAccount TALLYING AcctTrailBlanks FOR TRAILING SPACE.
+    COMPUTE AcctSigLen = 8 - AcctTrailBlanks.
+    IF AcctSigLen = 0 OR AcctSigLen > 5
+            OR RawFromAccount (1:AcctSigLen) IS NOT NUMERIC
+        MOVE "N" TO FormatStatus
+        MOVE "01" TO SuspPendingCode
+        MOVE "INVALID FROM ACCOUNT FORMAT" TO SuspPendingText
+    ELSE
+        MOVE 0 TO AcctTrailBlanks
+        INSPECT RawToAccount TALLYING AcctTrailBlanks FOR TRAILING SPACE
+        COMPUTE AcctSigLen = 8 - AcctTrailBlanks
+        IF AcctSigLen = 0 OR AcctSigLen > 5
+                OR RawToAccount (1:AcctSigLen) IS NOT NUMERIC
+            MOVE "N" TO FormatStatus
+            MOVE "02" TO SuspPendingCode
+            MOVE "INVALID TO ACCOUNT FORMAT" TO SuspPendingText
+        ELSE
+            IF RawAmount (8:1) NOT = SPACE
+                    OR RawAmount (1:4) IS NOT NUMERIC
+                    OR RawAmount (5:1) NOT = "."
+                    OR RawAmount (6:2) IS NOT NUMERIC
+                MOVE "N" TO FormatStatus
+                MOVE "03" TO SuspPendingCode
+                MOVE "INVALID AMOUNT FORMAT" TO SuspPendingText
+            END-IF
+        END-IF
+    END-IF.
+
+    IF FormatIsValid
+        MOVE RawFromAccount TO FromAccount
+        MOVE RawToAccount   TO ToAccount
+        MOVE RawAmount (1:7) TO Amount
+    END-IF.
+
+LogSuspenseRecord.
+    MOVE SuspPendingFrom   TO SuspRawFrom.
+    MOVE SuspPendingTo     TO SuspRawTo.
+    MOVE SuspPendingAmount TO SuspRawAmount.
+    MOVE SuspPendingCode   TO SuspReasonCode.
+    MOVE SuspPendingText   TO SuspReasonText.
+    MOVE SuspPendingSource TO SuspSource.
+    MOVE OperatorId        TO SuspOperatorId.
+    ACCEPT SuspEntryDate FROM DATE YYYYMMDD.
+    ACCEPT SuspEntryTime FROM TIME.
+    WRITE SuspenseRecord.
+
+CheckFromAccount.
+    MOVE FromAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    IF AcctMasterNotFound
+        DISPLAY "From account " FromAccount " does not exist -- please re-enter."
+    ELSE
+        MOVE AcctBalance TO FromBalance
+        IF FromBalance < AmountValue
+            DISPLAY "From account " FromAccount " has insufficient funds -- please re-enter."
+        ELSE
+            PERFORM CheckToAccount
+        END-IF
+    END-IF.
+
+CheckToAccount.
+    MOVE ToAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    IF AcctMasterNotFound
+        DISPLAY "To account " ToAccount " does not exist -- please re-enter."
+    ELSE
+        MOVE "Y" TO ValidEntry
+    END-IF.
+
+UpdateBalances.
+    MOVE FromAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    COMPUTE AcctBalance = AcctBalance - AmountValue.
+    REWRITE AcctMasterRecord
+        INVALID KEY
+            CONTINUE
+    END-REWRITE.
+
+    MOVE ToAccount TO AcctNumber.
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ.
+    COMPUTE AcctBalance = AcctBalance + AmountValue.
+    REWRITE AcctMasterRecord
+        INVALID KEY
+            CONTINUE
+    END-REWRITE.
