@@ -0,0 +1,125 @@
+*> Looks up an account in ACCTMAST and lists its transactions directly
+*> from transactions.dat via the FromAccount/ToAccount alternate keys,
+*> instead of scrolling through a full SeqRead dump.
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. AcctInquiry.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL AcctMaster ASSIGN TO "acctmast.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS AcctNumber
+                FILE STATUS IS AcctMasterStatus.
+            SELECT OPTIONAL TransFile ASSIGN TO "transactions.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS TransId
+                ALTERNATE RECORD KEY IS FromAccount WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ToAccount WITH DUPLICATES
+                FILE STATUS IS TransFileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD AcctMaster.
+        01 AcctMasterRecord.
+            COPY "acctmast.cpy".
+
+        FD TransFile.
+        01 TransactionDetails.
+            COPY "trandet.cpy".
+
+    WORKING-STORAGE SECTION.
+        01 AcctMasterStatus PIC XX.
+            88 AcctMasterOk       VALUE "00".
+            88 AcctMasterNotFound VALUE "23".
+
+        01 TransFileStatus  PIC XX.
+            88 TransFileOk         VALUE "00".
+            88 TransFileKeyNotFound VALUE "23".
+
+        01 InquiryAccount   PIC 9(5).
+        01 ShouldContinue   PIC X   VALUE "C".
+            88 Done         VALUES "Q" "q".
+
+PROCEDURE DIVISION.
+    *> AcctMaster and TransFile are both OPTIONAL -- on a system where
+    *> AcctMaint/SeqWrite has never run yet, acctmast.dat/transactions.dat
+    *> won't exist; OPEN INPUT succeeds anyway and the lookups below come
+    *> back not-found/empty instead of the run aborting.
+    OPEN INPUT AcctMaster.
+    OPEN INPUT TransFile.
+    DISPLAY "Enter account number to inquire, use Q command to quit.".
+    PERFORM ShowAccount UNTIL Done.
+    CLOSE AcctMaster.
+    CLOSE TransFile.
+    STOP RUN.
+
+ShowAccount.
+    DISPLAY "Account > " WITH NO ADVANCING
+    ACCEPT InquiryAccount
+
+    MOVE InquiryAccount TO AcctNumber
+    READ AcctMaster
+        INVALID KEY
+            CONTINUE
+    END-READ
+
+    IF AcctMasterNotFound
+        DISPLAY "Account " InquiryAccount " does not exist."
+    ELSE
+        DISPLAY "Account " AcctNumber " " AcctName
+            " balance " AcctBalance
+        DISPLAY " "
+        PERFORM ShowSentTransactions
+        PERFORM ShowReceivedTransactions
+    END-IF
+
+    DISPLAY "Enter to inquire another account, 'Q' to quit > ".
+    ACCEPT ShouldContinue.
+
+ShowSentTransactions.
+    DISPLAY "Sent:".
+    MOVE InquiryAccount TO FromAccount.
+    START TransFile KEY IS >= FromAccount
+        INVALID KEY
+            DISPLAY "  (none)"
+    END-START.
+
+    IF TransFileOk
+        PERFORM UNTIL FromAccount NOT = InquiryAccount
+            READ TransFile NEXT RECORD
+                AT END
+                    MOVE InquiryAccount TO FromAccount
+                    ADD 1 TO FromAccount
+                NOT AT END
+                    IF FromAccount = InquiryAccount
+                        DISPLAY "  Trans " TransId " to " ToAccount
+                            " amount " Amount " on " EntryDate
+                    END-IF
+            END-READ
+        END-PERFORM
+    END-IF.
+
+ShowReceivedTransactions.
+    DISPLAY "Received:".
+    MOVE InquiryAccount TO ToAccount.
+    START TransFile KEY IS >= ToAccount
+        INVALID KEY
+            DISPLAY "  (none)"
+    END-START.
+
+    IF TransFileOk
+        PERFORM UNTIL ToAccount NOT = InquiryAccount
+            READ TransFile NEXT RECORD
+                AT END
+                    MOVE InquiryAccount TO ToAccount
+                    ADD 1 TO ToAccount
+                NOT AT END
+                    IF ToAccount = InquiryAccount
+                        DISPLAY "  Trans " TransId " from " FromAccount
+                            " amount " Amount " on " EntryDate
+                    END-IF
+            END-READ
+        END-PERFORM
+    END-IF.
