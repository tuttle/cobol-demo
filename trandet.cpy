@@ -0,0 +1,11 @@
+*> Shared transaction detail record layout for transactions.dat, used
+*> by SeqWrite, SeqRead, AcctRpt and the programs that followed them.
+    05 DetRecType    PIC X       VALUE "D".
+    05 TransId       PIC 9(9).
+    05 EntryDate     PIC 9(8).
+    05 EntryTime     PIC 9(6).
+    05 OperatorId    PIC X(8).
+    05 FromAccount   PIC 9(5).
+    05 ToAccount     PIC 9(5).
+    05 Amount        PIC 9999.99.
+    05 RefTransId    PIC 9(9)    VALUE 0.
