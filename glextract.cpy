@@ -0,0 +1,8 @@
+*> Shared GL interface record layout written by GlExtract -- one
+*> debit line and one credit line per transaction, as our upstream GL
+*> system expects for double-entry posting.
+    05 GlAccount       PIC 9(5).
+    05 GlDrCrInd       PIC X.
+    05 GlAmount        PIC 9(7)V99.
+    05 GlPostingDate   PIC 9(8).
+    05 GlTransId       PIC 9(9).
